@@ -12,6 +12,15 @@
                ==:err-node-line-too-long:==   by ==011==
                ==:err-edge-weight-too-long:== by ==012==
                ==:err-edge-line-too-long:==   by ==013==
+               ==:err-sysin-line-too-long:==  by ==014==
+               ==:err-graph-validation:==     by ==015==
+               ==:err-invalid-edge-dir:==     by ==016==
+               ==:err-too-many-edges:==       by ==017==
+               ==:err-path-too-long:==        by ==018==
+               ==:err-dest-unreachable:==     by ==019==
+               ==:outrec-name-max:==          by ==71==
+               ==:auditrec-name-max:==        by ==36==
+               ==:graph-max-edges:==          by ==999==
                ==:nodes-region:==             by =="[nodes]"==
                ==:edges-region:==             by =="[edges]"==
                ==:end-region:==               by =="[end]  "==
@@ -20,7 +29,7 @@
                ==:edge-weight-len:==          by ==3==
                ==:maxlen:==                   by ==4==
                ==:maxval:==                   by ==999==
-               ==:max-csv-cols:==             by ==3==
+               ==:max-csv-cols:==             by ==5==
                ==:dijkstra-tab-len:==         by ==999==
                ==:graph-max-nodes:==          by ==999==
                ==:node-id-type:==             by ==999==
@@ -44,6 +53,10 @@
                           FILE STATUS IS PROG-STATUS.
            SELECT outfile ASSIGN TO outfile
                           FILE STATUS IS PROG-STATUS.
+           SELECT sysin-file ASSIGN TO SYSIN
+                          FILE STATUS IS PROG-STATUS.
+           SELECT auditlog ASSIGN TO auditlog
+                          FILE STATUS IS PROG-STATUS.
       *
        DATA DIVISION.
       *
@@ -56,7 +69,15 @@
                   RECORDING MODE IS F.
        01 fd-outfile-REC PIC X(80).
 
-       WORKING-STORAGE SECTION. 
+       FD sysin-file RECORD CONTAINS 80 CHARACTERS
+                     RECORDING MODE IS F.
+       01 fd-sysin-REC PIC X(80).
+
+       FD auditlog RECORD CONTAINS 80 CHARACTERS
+                   RECORDING MODE IS F.
+       01 fd-auditlog-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
        01 PROG-STATUS PIC 99 VALUE 0.
        
        01 FILE-STATUS PIC XXX VALUE SPACES.
@@ -65,6 +86,19 @@
        01  sysin.
            02 sysin-from pic x(:node-name-len:).
            02 sysin-to pic x(:node-name-len:).
+           02 sysin-mode pic x value 'R'.
+           88 sysin-mode-route value 'R' 'r' space.
+           88 sysin-mode-allpairs value 'A' 'a'.
+           02 sysin-k pic 9(3) value 1.
+           02 sysin-criterion pic x value space.
+           88 sysin-crit-unset value space.
+           88 sysin-crit-distance value 'D' 'd'.
+           88 sysin-crit-time value 'T' 't'.
+
+       01 run-criterion.
+           05 run-criterion-val pic x value 'D'.
+           88 run-crit-distance value 'D' 'd' space.
+           88 run-crit-time value 'T' 't'.
 
        01 infile-defs.
            10 infile-rec pic x(80).
@@ -93,6 +127,16 @@
               10 b100-col pic 99.
               10 b100-lineno pic 99.
 
+       01 b200-validate-data.
+           05 b200-i pic 9(4).
+           05 b200-j pic 9(4).
+           05 b200-dup-count pic 9(4) value 0.
+           05 b200-selfloop-count pic 9(4) value 0.
+           05 b200-zeroweight-count pic 9(4) value 0.
+           05 b200-orphan-count pic 9(4) value 0.
+           05 b200-node-used pic x occurs :graph-max-nodes:.
+           88 b200-node-is-used value 'Y'.
+
        01 dijkstra-algorith-states.
           10 dijkstra-state pic X.
           88 dijkstra-state-error value 'F'.
@@ -111,6 +155,10 @@
               20 graph-edge-to-idx   usage index.
               20 graph-edge-to-id    pic 9(4).
               20 graph-edge-weight   pic 9(:edge-weight-len:).
+              20 graph-edge-direction pic x.
+              88 graph-edge-undirected value 'U'.
+              88 graph-edge-directed   value 'D'.
+              20 graph-edge-time     pic 9(:edge-weight-len:).
            15 graph-adjacense-matrix.
               20 from-i pic 999.
               20 to-i pic 999.
@@ -160,6 +208,9 @@
              15 d400-last-dist pic :start-dest-distance-type:.
              15 d400-tota-dist pic :start-dest-distance-type:.
              15 d400-last-subs pic 9(4).
+             15 d400-check-idx pic 9(4).
+             15 d400-ready-flag pic x value space.
+                88 d400-node-already-ready value 'Y'.
 
           10 d500-write-result-data.
              15 d500-output pic x(80).
@@ -175,6 +226,31 @@
              15 d900-output-ptr1 pic 99.
              15 d900-subs pic 9(4).
 
+       01 d600-all-pairs-data.
+          05 d600-source-idx pic 9(4).
+          05 d600-worst-status pic 99.
+          05 d600-saved-from pic x(:node-name-len:).
+          05 d600-saved-to   pic x(:node-name-len:).
+          05 d600-dist-matrix.
+             10 d600-dist-row occurs :graph-max-nodes:
+                              indexed d600-src-idx.
+                15 d600-dist-col pic :start-dest-distance-type:
+                                 occurs :graph-max-nodes:
+                                 indexed d600-dst-idx.
+
+       01 d700-k-shortest-data.
+          05 d700-k-idx pic 9(3).
+          05 d700-found-count pic 9(3).
+          05 d700-hop-idx pic 9(4).
+          05 d700-last-good-dist pic :start-dest-distance-type:.
+          05 d700-status pic x value space.
+          88 d700-done value 'D'.
+          05 d700-removed-edges
+                     occurs :graph-max-edges:
+                     indexed d700-rm-idx d700-max-rm-idx.
+             10 d700-removed-from pic 9(4).
+             10 d700-removed-to   pic 9(4).
+
        01 c100-parse-csv-line-data.
            10 c100-in-attirbs.
               15 c100-in-str pic x(80).
@@ -313,6 +389,33 @@
 
        01 t990-pos pic 9(3).
 
+       01 a010-options.
+           05 a010-opt-trace pic x value 'N'.
+           88 a010-opt-trace-on value 'Y' 'y'.
+           05 a010-opt-criterion pic x value 'D'.
+           88 a010-opt-crit-distance value 'D' 'd'.
+           88 a010-opt-crit-time value 'T' 't'.
+           05 a010-key pic x(20).
+           05 a010-val pic x(20).
+
+       01 a000-run-data.
+           05 a000-run-status pic 99 value 0.
+
+       01 a050-batch-data.
+           05 a050-worst-status pic 99 value 0.
+           05 a050-lineno pic 9(5) value 0.
+           05 a050-status-code pic 99 value 0.
+           05 a050-request-status pic x value space.
+           88 a050-request-ok value space.
+           88 a050-request-error value 'E'.
+
+       01 a060-locals.
+           05 a060-col pic 99.
+
+       01 a080-audit-data.
+           05 a080-output pic x(80).
+           05 a080-output-ptr pic 99.
+
        01 a100-locals.
            05 a100-i pic 9(3).
 
@@ -334,39 +437,87 @@
       *    Display 'start of program'
            move "  3456789 123456 89 12" to z400-in-string
            PERFORM z400-trim-string
-           
-           *> recieve start and destination from sysin
-           accept sysin-from
-           accept sysin-to
-           
+
+           perform a010-parse-parm
+
+           move 0 to a000-run-status
+
            open input INFILE
            if PROG-STATUS = 0
               open output outfile
               if prog-status = 0
                  perform b100-read-graph                                read gr
-                 if graph-read-state-error                           
+                 if graph-read-state-error
                     perform a900-write-read-error
+                    move prog-status to a000-run-status
                  else
-      *             perform z300-display-adj-matrix-proc
-                    perform d100-dijkstra                               dikstra
-                    if PROG-STATUS = 0
-                       perform d500-write-result                        write o
+                    perform b200-validate-graph
+                    if graph-read-state-error
+                       perform a900-write-read-error
+                       move prog-status to a000-run-status
                     else
-                       perform a910-dikstra-error
+      *                perform z300-display-adj-matrix-proc
+                       open input sysin-file
+                       if PROG-STATUS = 0
+                          open output auditlog
+                          if PROG-STATUS = 0
+                             perform a050-process-requests
+                             move prog-status to a000-run-status
+                             close auditlog
+                          else
+                             move prog-status to a000-run-status
+                          end-if
+                          close sysin-file
+                       else
+                          move prog-status to a000-run-status
+                       end-if
                     end-if
                  end-if
                  close outfile
+              else
+                 move prog-status to a000-run-status
               end-if
               close infile
+           else
+              move prog-status to a000-run-status
            end-if
 
-           MOVE PROG-STATUS TO RETURN-CODE
+           MOVE a000-run-status TO RETURN-CODE
 
       *    Display 'end of program'
 
            goback.
       *    ** END of MAIN **
       ******************************************************************
+      *    parse run options out of PARM-DATA, e.g. TRACE=Y, instead
+      *    of having to un-comment/recompile perform d900-dijkstra-trace
+      ******************************************************************
+       a010-parse-parm section.
+           if PARM-LENGTH > 0
+              move spaces to c100-in-str
+              move PARM-DATA(1:80) to c100-in-str
+              perform c100-parse-csv-line
+              perform VARYING c100-cidx from 1 by 1
+                        until c100-cidx > c100-max-cidx
+                 move spaces to a010-key
+                 move spaces to a010-val
+                 unstring c100-in-str (c100-out-start-ptr(c100-cidx)
+                                       :c100-out-len(c100-cidx))
+                    delimited by "="
+                    into a010-key a010-val
+                 end-unstring
+                 evaluate true
+                    when a010-key(1:5) = "TRACE"
+                       move a010-val(1:1) to a010-opt-trace
+                    when a010-key(1:4) = "CRIT"
+                       move a010-val(1:1) to a010-opt-criterion
+                    when other
+                       continue
+                 end-evaluate
+              end-perform
+           end-if
+           continue.
+      ******************************************************************
       *    A
       ******************************************************************
        a900-write-read-error section.
@@ -376,6 +527,176 @@
            *> TODO
            continue.
       ******************************************************************
+      *    batch request loop -- one request per SYSIN card, so many
+      *    routes can be resolved in a single execution of DIJK
+      ******************************************************************
+       a050-process-requests section.
+           move 0 to a050-worst-status
+           move 0 to a050-lineno
+           INITIALIZE FILE-STATUS
+           perform until FILE-STATUS-EOF
+              read sysin-file into fd-sysin-rec
+                 at end
+                    set FILE-STATUS-EOF to true
+                 not at end
+                    add 1 to a050-lineno
+                    set a050-request-ok to true
+                    move 0 to prog-status
+                    move 0 to d400-tota-dist
+                    perform a060-parse-sysin-request
+                    if a050-request-ok
+                       perform a070-run-request
+                    end-if
+                    move prog-status to a050-status-code
+                    perform a080-write-audit-record
+                    if a050-status-code > a050-worst-status
+                       move a050-status-code to a050-worst-status
+                    end-if
+              end-read
+           end-perform
+           move a050-worst-status to prog-status
+           continue.
+
+       a060-parse-sysin-request section.
+           move fd-sysin-rec to c100-in-str
+           perform c100-parse-csv-line
+           move spaces to sysin-from
+           move spaces to sysin-to
+           move 'R' to sysin-mode
+           move 1 to sysin-k
+           move space to sysin-criterion
+           move 1 to a060-col
+           perform varying c100-cidx from 1 by 1
+                     until c100-cidx > c100-max-cidx
+                        or a050-request-error
+              evaluate a060-col
+                 when 1 *> from-name column
+                   if c100-out-len(c100-cidx) <= :node-name-len:
+                      move fd-sysin-rec (c100-out-start-ptr(c100-cidx)
+                                        :c100-out-len(c100-cidx))
+                        to sysin-from
+                   else
+                      perform a065-err-sysin-request-invalid
+                   end-if
+                 when 2 *> to-name column
+                   if c100-out-len(c100-cidx) <= :node-name-len:
+                      move fd-sysin-rec (c100-out-start-ptr(c100-cidx)
+                                        :c100-out-len(c100-cidx))
+                        to sysin-to
+                   else
+                      perform a065-err-sysin-request-invalid
+                   end-if
+                 when 3 *> mode column: R=route (default), A=all-pairs
+                   if c100-out-len(c100-cidx) = 1
+                      move fd-sysin-rec (c100-out-start-ptr(c100-cidx)
+                                        :c100-out-len(c100-cidx))
+                        to sysin-mode
+                      if not sysin-mode-route
+                            and not sysin-mode-allpairs
+                         perform a065-err-sysin-request-invalid
+                      end-if
+                   else
+                      perform a065-err-sysin-request-invalid
+                   end-if
+                 when 4 *> k column: number of distinct paths wanted
+                   if c100-out-len(c100-cidx) <= 3
+                      move fd-sysin-rec (c100-out-start-ptr(c100-cidx)
+                                        :c100-out-len(c100-cidx))
+                        to sysin-k
+                      if sysin-k = 0
+                         perform a065-err-sysin-request-invalid
+                      end-if
+                   else
+                      perform a065-err-sysin-request-invalid
+                   end-if
+                 when 5 *> criterion column: D=distance (default), T=time
+                   if c100-out-len(c100-cidx) = 1
+                      move fd-sysin-rec (c100-out-start-ptr(c100-cidx)
+                                        :c100-out-len(c100-cidx))
+                        to sysin-criterion
+                      if not sysin-crit-distance
+                            and not sysin-crit-time
+                         perform a065-err-sysin-request-invalid
+                      end-if
+                   else
+                      perform a065-err-sysin-request-invalid
+                   end-if
+                 when other
+                      perform a065-err-sysin-request-invalid
+              end-evaluate
+              add 1 to a060-col
+           end-perform
+           continue.
+
+      *    catch-all for a bad sysin request card column: raised for
+      *    an over-length from/to name as well as an out-of-range or
+      *    unrecognized mode/k/criterion value in the same column loop
+       a065-err-sysin-request-invalid section.
+           set a050-request-error to true
+           move :err-sysin-line-too-long: to prog-status
+           display "ERROR: sysin request line invalid -- column "
+                   a060-col " is too long or has a bad value"
+           display "       in request line " a050-lineno
+           continue.
+
+       a070-run-request section.
+           if sysin-crit-unset
+              move a010-opt-criterion to run-criterion-val
+           else
+              move sysin-criterion to run-criterion-val
+           end-if
+           if sysin-mode-allpairs
+              perform d600-all-pairs-report
+           else
+              if sysin-k > 1
+                 perform d700-k-shortest-report
+              else
+                 perform d100-dijkstra
+                 if PROG-STATUS = 0
+                    perform d500-write-result
+                 else
+                    perform a910-dikstra-error
+                 end-if
+              end-if
+           end-if
+           continue.
+
+       a080-write-audit-record section.
+           move 1 to a080-output-ptr
+           move spaces to a080-output
+           move spaces to z400-in-string
+           move sysin-from to z400-in-string
+           perform z400-trim-string
+           *> auditlog is a fixed 80-byte record shared by two node
+           *> names plus 3 commas + 3-digit dist + 2-digit status (8
+           *> bytes fixed); bound each name to half of what is left
+           *> so the trailing dist/status columns can never be pushed
+           *> off the end of the record by a pair of long names
+           if z400-out-len > :auditrec-name-max:
+              move :auditrec-name-max: to z400-out-len
+           end-if
+           string z400-in-string(z400-out-start-ptr:z400-out-len)
+                                                    DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+             into a080-output WITH POINTER a080-output-ptr
+           end-string
+           move spaces to z400-in-string
+           move sysin-to to z400-in-string
+           perform z400-trim-string
+           if z400-out-len > :auditrec-name-max:
+              move :auditrec-name-max: to z400-out-len
+           end-if
+           string z400-in-string(z400-out-start-ptr:z400-out-len)
+                                                    DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  d400-tota-dist                    DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  a050-status-code                  DELIMITED BY SIZE
+             into a080-output WITH POINTER a080-output-ptr
+           end-string
+           write fd-auditlog-REC from a080-output
+           continue.
+      ******************************************************************
 
       ******************************************************************
       *    read graph
@@ -426,8 +747,12 @@
                         set nidx up by 1
                         add 1 to num-nodes
                      When graph-read-state-edge
-                        perform b120-read-graph-edge
-                        perform b125-insert-to-adj-matrix
+                        if eidx > :graph-max-edges:
+                           perform b195-err-too-many-edges
+                        else
+                           perform b120-read-graph-edge
+                           perform b125-insert-to-adj-matrix
+                        end-if
                         *> next exge
                         set eidx up by 1
                      WHEN OTHER
@@ -489,6 +814,7 @@
        b120-read-graph-edge section.
            move infile-rec to c100-in-str
            perform c100-parse-csv-line
+           move 'D' to graph-edge-direction(eidx)
            move 1 to b100-col
            perform varying c100-cidx from 1 by 1
                      until c100-cidx > c100-max-cidx 
@@ -529,17 +855,57 @@
                       display "       " c100-out-len (c100-cidx)
                       display "       but maxmial is" 
                       display "       " :edge-weight-len:
-                      display "       in line " b100-lineno 
+                      display "       in line " b100-lineno
                    end-if
-                 when OTHER 
+                 when 4 *> direction flag: U=undirected, D=directed
+                   if c100-out-len(c100-cidx) = 1
+                      move infile-rec (c100-out-start-ptr(c100-cidx)
+                                      :c100-out-len(c100-cidx))
+                        to graph-edge-direction(eidx)
+                      if not graph-edge-undirected(eidx)
+                            and not graph-edge-directed(eidx)
+                         set graph-read-state-error to true
+                         move :err-invalid-edge-dir:
+                           to prog-status
+                         display "ERROR: invalid edge direction flag "
+                         display "       in line " b100-lineno
+                      end-if
+                   else
                       set graph-read-state-error to true
-                      move :err-edge-line-too-long: 
+                      move :err-invalid-edge-dir:
                         to prog-status
-                      display "ERROR: to many columns " 
-                      display "       in line " b100-lineno 
-              END-EVALUATE 
+                      display "ERROR: edge direction flag has len "
+                      display "       " c100-out-len (c100-cidx)
+                      display "       but maxmial is 1"
+                      display "       in line " b100-lineno
+                   end-if
+                 when 5 *> time cost column, defaults to the weight
+                   if c100-out-len(c100-cidx) <= :edge-weight-len:
+                      move infile-rec (c100-out-start-ptr(c100-cidx)
+                                      :c100-out-len(c100-cidx))
+                        to graph-edge-time(eidx)
+                   else
+                      set graph-read-state-error to true
+                      move :err-edge-weight-too-long:
+                        to prog-status
+                      display "ERROR: edge time cost has len "
+                      display "       " c100-out-len (c100-cidx)
+                      display "       but maxmial is"
+                      display "       " :edge-weight-len:
+                      display "       in line " b100-lineno
+                   end-if
+                 when OTHER
+                      set graph-read-state-error to true
+                      move :err-edge-line-too-long:
+                        to prog-status
+                      display "ERROR: to many columns "
+                      display "       in line " b100-lineno
+              END-EVALUATE
               add 1 to b100-col
            end-perform
+           if c100-max-cidx < 5
+              move graph-edge-weight(eidx) to graph-edge-time(eidx)
+           end-if
            *> TEST
            *> display "--> FROM:" graph-edge-from-id(eidx) ":TO:"
            *>               graph-edge-to-id(eidx) ":WEIGHT:"
@@ -549,10 +915,14 @@
            continue.
        
        b125-insert-to-adj-matrix section.
-           move graph-edge-from-id(eidx) to from-i 
+           move graph-edge-from-id(eidx) to from-i
            move graph-edge-to-id(eidx) to to-i
            set edge-idx(from-i to-i) to eidx
            set edge-exists(from-i to-i) to true
+           if graph-edge-undirected(eidx)
+              set edge-idx(to-i from-i) to eidx
+              set edge-exists(to-i from-i) to true
+           end-if
            continue.
 
        b190-err-node-id-too-long section.
@@ -563,7 +933,85 @@
            display "       " c100-out-len (c100-cidx)
            display "       but maxmial is" 
            display "       " :node-id-len:
-           display "       in line " b100-lineno 
+           display "       in line " b100-lineno
+           continue.
+
+       b195-err-too-many-edges section.
+           set graph-read-state-error to true
+           move :err-too-many-edges:
+             to prog-status
+           display "ERROR: too many edges, maximal is "
+           display "       " :graph-max-edges:
+           display "       in line " b100-lineno
+           continue.
+      ******************************************************************
+      *    pre-flight graph validation
+      *    runs once the [end] marker has been reached and the graph
+      *    is otherwise ready, before any request is dijkstra'd
+      ******************************************************************
+       b200-validate-graph section.
+           move 0 to b200-dup-count
+           move 0 to b200-selfloop-count
+           move 0 to b200-zeroweight-count
+           move 0 to b200-orphan-count
+           perform varying b200-i from 1 by 1 until num-nodes < b200-i
+              move space to b200-node-used(b200-i)
+           end-perform
+
+           *> duplicate node id check
+           perform varying b200-i from 1 by 1 until num-nodes < b200-i
+              perform varying b200-j from b200-i by 1
+                        until num-nodes < b200-j
+                 if b200-j not = b200-i
+                    if graph-node-id(b200-i) = graph-node-id(b200-j)
+                       add 1 to b200-dup-count
+                       display "VALIDATION: duplicate node id "
+                               graph-node-id(b200-i)
+                    end-if
+                 end-if
+              end-perform
+           end-perform
+
+           *> edge based checks: self loops, zero weight, mark used nodes
+           perform varying eidx from 1 by 1 until max-edge-idx <= eidx
+              if graph-edge-from-id(eidx) = graph-edge-to-id(eidx)
+                 add 1 to b200-selfloop-count
+                 display "VALIDATION: self-loop edge at node id "
+                         graph-edge-from-id(eidx)
+              end-if
+              if graph-edge-weight(eidx) = 0
+                 add 1 to b200-zeroweight-count
+                 display "VALIDATION: zero-weight edge from "
+                         graph-edge-from-id(eidx) " to "
+                         graph-edge-to-id(eidx)
+              end-if
+              set b200-i to graph-edge-from-idx(eidx)
+              move 'Y' to b200-node-used(b200-i)
+              set b200-i to graph-edge-to-idx(eidx)
+              move 'Y' to b200-node-used(b200-i)
+           end-perform
+
+           *> orphan node check
+           perform varying b200-i from 1 by 1 until num-nodes < b200-i
+              if not b200-node-is-used(b200-i)
+                 add 1 to b200-orphan-count
+                 display "VALIDATION: orphan node id "
+                         graph-node-id(b200-i) " name "
+                         graph-node-name(b200-i)
+              end-if
+           end-perform
+
+           display "VALIDATION SUMMARY: duplicates=" b200-dup-count
+                   " self-loops=" b200-selfloop-count
+           display "VALIDATION SUMMARY: zero-weight="
+                   b200-zeroweight-count
+                   " orphans=" b200-orphan-count
+
+           if b200-dup-count > 0 or b200-selfloop-count > 0
+              set graph-read-state-error to true
+              move :err-graph-validation: to prog-status
+              display "ERROR: graph validation failed - aborting"
+           end-if
            continue.
       ******************************************************************
 
@@ -674,67 +1122,90 @@
            perform q120-prio-queue-pop
            perform test before until q120-result-q-empty
               *> poped least distance node is current node
-              move q120-next-entry-id     to d100-current-node-subs
-              move q120-next-entry-weight to d400-dist
-      *       perform d900-dijkstra-trace 
+              move q120-next-entry-id to d100-current-node-subs
 
               *> check if current node allready checked to avoid loops
-              *> TODO
-
-              set d100-idx to d100-max-idx
-              set d100-idx down by 1 *> access last iteration
-              *> crate new iteration line
-              move d100-dijkstra-tab(d100-idx) 
-                to d100-dijkstra-tab(d100-max-idx)
-              move d100-next-iteration to d100-iteration(d100-max-idx)
-
-              *> find successors
-              set d100-max-succ-idx to 1
-              perform varying d100-subs from 1 by 1
-                         until num-nodes < d100-subs 
-               if edge-exists(d100-current-node-subs d100-subs)
-                 set eidx
-                  to edge-idx(d100-current-node-subs d100-subs)
-                 compute d400-new-dist
-                       = d400-dist + graph-edge-weight(eidx)
-                 compute d400-last-dist 
-                       = d100-dist(d100-max-idx d100-subs)
-                 if d400-new-dist < d400-last-dist
-                    move d100-subs 
-                      to d100-succ-node-subs(d100-max-succ-idx)
-                    set d100-max-succ-idx up by 1
-                    compute d100-dist(d100-max-idx d100-subs)
-                          = d400-new-dist
-                    move d100-current-node-subs 
-                      to d100-pred-subs(d100-max-idx d100-subs)
+              move space to d400-ready-flag
+              perform varying d400-check-idx from 1 by 1
+                        until d100-max-ready-idx <= d400-check-idx
+                 if d100-ready-node-subs(d400-check-idx)
+                    = d100-current-node-subs
+                    move 'Y' to d400-ready-flag
                  end-if
-               end-if
               end-perform
 
-              *> current node is ready, remeber
-              move d100-current-node-subs 
-                to d100-ready-node-subs(d100-max-ready-idx)
-
-              *> enqueue successors calculate total dists sofar
-              perform varying d100-succ-idx from 1 by 1
-                        until d100-max-succ-idx <= d100-succ-idx
-                move d100-succ-node-subs(d100-succ-idx) 
-                  to d100-subs
-                move d100-dist(d100-max-idx d100-subs)
-                  to q110-new-entry-weight
-                move d100-succ-node-subs(d100-succ-idx) 
-                  to q110-new-entry-id
-                perform q110-prio-queue-insert
-              end-perform
+              if not d400-node-already-ready
+                 set d100-idx to d100-max-idx
+                 set d100-idx down by 1 *> access last iteration
+                 *> the queue has no decrease-key, so the weight
+                 *> poped above may be stale; the running distance
+                 *> commited to the tab by the relax step below is
+                 *> allways authoritative for this node
+                 move d100-dist(d100-idx d100-current-node-subs)
+                   to d400-dist
+                 if a010-opt-trace-on
+                    perform d900-dijkstra-trace
+                 end-if
+
+                 *> crate new iteration line
+                 move d100-dijkstra-tab(d100-idx)
+                   to d100-dijkstra-tab(d100-max-idx)
+                 move d100-next-iteration
+                   to d100-iteration(d100-max-idx)
+
+                 *> find successors
+                 set d100-max-succ-idx to 1
+                 perform varying d100-subs from 1 by 1
+                            until num-nodes < d100-subs
+                  if edge-exists(d100-current-node-subs d100-subs)
+                    set eidx
+                     to edge-idx(d100-current-node-subs d100-subs)
+                    if run-crit-time
+                       compute d400-new-dist
+                             = d400-dist + graph-edge-time(eidx)
+                    else
+                       compute d400-new-dist
+                             = d400-dist + graph-edge-weight(eidx)
+                    end-if
+                    compute d400-last-dist
+                          = d100-dist(d100-max-idx d100-subs)
+                    if d400-new-dist < d400-last-dist
+                       move d100-subs
+                         to d100-succ-node-subs(d100-max-succ-idx)
+                       set d100-max-succ-idx up by 1
+                       compute d100-dist(d100-max-idx d100-subs)
+                             = d400-new-dist
+                       move d100-current-node-subs
+                         to d100-pred-subs(d100-max-idx d100-subs)
+                    end-if
+                  end-if
+                 end-perform
+
+                 *> current node is ready, remeber
+                 move d100-current-node-subs
+                   to d100-ready-node-subs(d100-max-ready-idx)
+
+                 *> enqueue successors calculate total dists sofar
+                 perform varying d100-succ-idx from 1 by 1
+                           until d100-max-succ-idx <= d100-succ-idx
+                   move d100-succ-node-subs(d100-succ-idx)
+                     to d100-subs
+                   move d100-dist(d100-max-idx d100-subs)
+                     to q110-new-entry-weight
+                   move d100-succ-node-subs(d100-succ-idx)
+                     to q110-new-entry-id
+                   perform q110-prio-queue-insert
+                 end-perform
 
-              *> prepare next iteration
-              *> and empty the successors list for next iteration
-              set d100-max-succ-idx to 1
+                 *> prepare next iteration
+                 *> and empty the successors list for next iteration
+                 set d100-max-succ-idx to 1
 
-              set d100-max-ready-idx up by 1 *> TODO catch overflow
-              add 1 to d100-next-iteration 
-              set d100-max-idx up by 1 *> TODO catch overflow, 
-                                       *> but how when usin
+                 set d100-max-ready-idx up by 1 *> TODO catch overflow
+                 add 1 to d100-next-iteration
+                 set d100-max-idx up by 1 *> TODO catch overflow,
+                                          *> but how when usin
+              end-if
               *> next loop, receive next node from priority queue
               perform q120-prio-queue-pop
            end-perform
@@ -743,32 +1214,53 @@
            *>   the result resides in the last row of dijkstra tab
            set d100-idx to d100-max-idx
            set d100-idx down by 1
+           move d100-dist(d100-idx d300-dijkstra-dest-subs)
+             to d400-tota-dist
            *>
       *    display "----RESULT----"
-           set d100-max-path-idx to 1
-           move 0 to d400-last-subs
-           move d300-dijkstra-dest-subs to d100-subs
-           perform test after 
-                   until d100-subs = d300-dijkstra-start-subs
-              if d400-last-subs not = 0
-                 move d100-pred-subs(d100-idx d100-subs) to d100-subs
-                 if edge-exists(d100-subs d400-last-subs)
-                    set eidx to edge-idx(d100-subs d400-last-subs)
-                    move graph-edge-weight(eidx)
-                      to d100-res-dist(d100-path-idx)
+           if d400-tota-dist >= :start-dest-distance-type:
+              display "ERROR: destination node is not reachable "
+              display "       from the start node"
+              move :err-dest-unreachable: to prog-status
+           else
+              set d100-max-path-idx to 1
+              move 0 to d400-last-subs
+              move d300-dijkstra-dest-subs to d100-subs
+              perform test after
+                      until d100-subs = d300-dijkstra-start-subs
+                         or d100-max-path-idx > :graph-max-nodes:
+                 if d400-last-subs not = 0
+                    move d100-pred-subs(d100-idx d100-subs) to d100-subs
+                    if edge-exists(d100-subs d400-last-subs)
+                       set eidx to edge-idx(d100-subs d400-last-subs)
+                       if run-crit-time
+                          move graph-edge-time(eidx)
+                            to d100-res-dist(d100-path-idx)
+                       else
+                          move graph-edge-weight(eidx)
+                            to d100-res-dist(d100-path-idx)
+                       end-if
+                    end-if
                  end-if
+                 move graph-node-id(d100-subs)
+                   to d100-res-id(d100-max-path-idx)
+                 move graph-node-name(d100-subs)
+                   to d100-res-name(d100-max-path-idx)
+                 move d100-subs to d400-last-subs
+                 set d100-path-idx to d100-max-path-idx
+                 set d100-max-path-idx up by 1
+                 move d100-subs to d400-last-subs
+              end-perform
+              if d100-subs not = d300-dijkstra-start-subs
+                 display "ERROR: path reconstruction did not reach "
+                 display "       the start node within "
+                 display "       " :graph-max-nodes: " hops"
+                 move :err-path-too-long: to prog-status
+              else
+                 move 0
+                   to d100-res-dist(d100-path-idx)
               end-if
-              move graph-node-id(d100-subs) 
-                to d100-res-id(d100-max-path-idx)
-              move graph-node-name(d100-subs)
-                to d100-res-name(d100-max-path-idx)
-              move d100-subs to d400-last-subs
-              set d100-path-idx to d100-max-path-idx
-              set d100-max-path-idx up by 1
-              move d100-subs to d400-last-subs
-           end-perform
-           move 0
-             to d100-res-dist(d100-path-idx)
+           end-if
 
            continue.
       ******************************************************************
@@ -784,10 +1276,167 @@
             move spaces to z400-in-string
             move d100-res-name(d100-path-idx) to z400-in-string
             perform z400-trim-string
+            *> outfile is a fixed 80-byte record (4 id + 2 commas +
+            *> 3 dist = 9 bytes fixed); bound the name portion to
+            *> what is left so the trailing distance can never be
+            *> pushed off the end of the record
+            if z400-out-len > :outrec-name-max:
+               move :outrec-name-max: to z400-out-len
+            end-if
             display d100-res-id(d100-path-idx)(1:4) ","
                     z400-in-string(z400-out-start-ptr: z400-out-len)
                     ","
                     d100-res-dist(d100-path-idx)
+            move spaces to d500-output
+            move 1 to d500-output-ptr
+            string d100-res-id(d100-path-idx)(1:4) DELIMITED BY SIZE
+                   ","                             DELIMITED BY SIZE
+                   z400-in-string(z400-out-start-ptr: z400-out-len)
+                                                     DELIMITED BY SIZE
+                   ","                             DELIMITED BY SIZE
+                   d100-res-dist(d100-path-idx)     DELIMITED BY SIZE
+              into d500-output WITH POINTER d500-output-ptr
+            end-string
+            write fd-outfile-REC from d500-output
+           end-perform
+           continue.
+      ******************************************************************
+      ******************************************************************
+      *    all-pairs shortest-distance matrix report
+      ******************************************************************
+       d600-all-pairs-report section.
+           move 0 to d600-worst-status
+           move sysin-from to d600-saved-from
+           move sysin-to   to d600-saved-to
+           perform VARYING d600-source-idx from 1 by 1
+                       until num-nodes < d600-source-idx
+              move graph-node-name(d600-source-idx) to sysin-from
+              move graph-node-name(d600-source-idx) to sysin-to
+              perform d100-dijkstra
+              if PROG-STATUS = 0
+                 perform d610-capture-distance-row
+              else
+                 perform VARYING to-i from 1 by 1 until num-nodes < to-i
+                    move :start-dest-distance-type:
+                      to d600-dist-col(d600-source-idx to-i)
+                 end-perform
+              end-if
+              if PROG-STATUS > d600-worst-status
+                 move PROG-STATUS to d600-worst-status
+              end-if
+              move 0 to PROG-STATUS
+           end-perform
+           move d600-saved-from to sysin-from
+           move d600-saved-to   to sysin-to
+           perform d620-display-all-pairs-matrix
+           move d600-worst-status to PROG-STATUS
+           continue.
+
+       d610-capture-distance-row section.
+           perform VARYING to-i from 1 by 1 until num-nodes < to-i
+              move d100-dist(d100-idx to-i)
+                to d600-dist-col(d600-source-idx to-i)
+           end-perform
+           continue.
+
+       d620-display-all-pairs-matrix section.
+           display "All-Pairs Shortest-Distance Matrix:"
+           *> header line
+           move 1 to z300-ptr
+           string "    |" DELIMITED BY size
+             into z300-output
+             WITH POINTER z300-ptr
+           END-STRING
+           perform VARYING to-i from 1 by 1 until num-nodes < to-i
+              move graph-node-name(to-i)(1:4) to  z300-name
+              string z300-name delimited by size
+                     "|"       DELIMITED BY SIZE
+                into z300-output
+                WITH POINTER z300-ptr
+           end-perform
+           subtract 1 from z300-ptr GIVING z300-hline-len
+           display z300-output(1:z300-hline-len)
+           move z300-hline-len to z900-line-len IN z900-interface-vars
+           perform z900-display-hline
+
+           *> matrix
+           perform VARYING from-i from 1 by 1 until num-nodes < from-i
+             move 1 to z300-ptr
+             move graph-node-name(from-i)(1:4) to  z300-name
+             string z300-name delimited by size
+                    "|"       DELIMITED BY SIZE
+               into z300-output
+               WITH POINTER z300-ptr
+             perform VARYING to-i from 1 by 1 until num-nodes < to-i
+                move d600-dist-col(from-i to-i) to z300-weight
+                string z300-weight DELIMITED BY SIZE
+                       "|"         DELIMITED BY SIZE
+                  into z300-output
+                  WITH POINTER z300-ptr
+             end-perform
+             display z300-output(1:z300-hline-len)
+             move z300-hline-len to z900-line-len IN z900-interface-vars
+             perform z900-display-hline
+           end-perform
+           continue.
+      ******************************************************************
+      ******************************************************************
+      *    k-shortest (distinct) path report -- alternate contingency
+      *    routes for sysin-from/sysin-to. each successive path is
+      *    found by removing the edges the prior path(s) used and
+      *    re-running dijkstra, so paths 2..k are edge-disjoint from
+      *    the ones already reported.
+      ******************************************************************
+       d700-k-shortest-report section.
+           move space to d700-status
+           move 0 to d700-found-count
+           set d700-max-rm-idx to 1
+           perform VARYING d700-k-idx from 1 by 1
+                       until d700-k-idx > sysin-k or d700-done
+              perform d100-dijkstra
+              if PROG-STATUS = 0
+                 display "PATH " d700-k-idx " OF " sysin-k ":"
+                 perform d500-write-result
+                 add 1 to d700-found-count
+                 move d400-tota-dist to d700-last-good-dist
+                 perform d710-remove-path-edges
+              else
+                 set d700-done to true
+              end-if
+           end-perform
+           perform d720-restore-removed-edges
+           if d700-found-count > 0
+              *> report success on the paths already found and written
+              *> even though the final (k+1'th) attempt above came up
+              *> empty -- restore the last successful distance so the
+              *> audit record does not pick up the failing attempt's
+              *> unreachable-sentinel distance alongside a status 00
+              move 0 to PROG-STATUS
+              move d700-last-good-dist to d400-tota-dist
+           end-if
+           continue.
+
+       d710-remove-path-edges section.
+           perform VARYING d100-path-idx from d100-max-path-idx by -1
+                       until d100-path-idx <= 1
+              move d100-res-id(d100-path-idx) to from-i
+              move d100-res-id(d100-path-idx - 1) to to-i
+              if edge-exists(from-i to-i)
+                 move from-i to d700-removed-from(d700-max-rm-idx)
+                 move to-i   to d700-removed-to(d700-max-rm-idx)
+                 set d700-max-rm-idx up by 1
+                 set edge-doesnt-exists(from-i to-i) to true
+              end-if
+           end-perform
+           continue.
+
+       d720-restore-removed-edges section.
+           set d700-max-rm-idx down by 1
+           perform VARYING d700-rm-idx from 1 by 1
+                       until d700-rm-idx > d700-max-rm-idx
+              move d700-removed-from(d700-rm-idx) to from-i
+              move d700-removed-to(d700-rm-idx)   to to-i
+              set edge-exists(from-i to-i) to true
            end-perform
            continue.
       ******************************************************************
@@ -939,15 +1588,21 @@
            set c100-max-cidx to 1
            move 1 to c100-i
            if z400-out-len > 0
-              perform until c100-i > z400-out-len 
+              perform until c100-i > z400-out-len
                 move 0 to c100-l
-                *> remember start pos of column
-                move c100-i to c100-out-start-ptr(c100-cidx)
+                *> remember start pos of column -- only while there is
+                *> still room left in c100-out-tab; a column past
+                *> :max-csv-cols: is counted below (c100-max-cidx) so
+                *> the caller's own "too many columns" check still
+                *> fires, but it is never written into the table
+                if c100-cidx <= :max-csv-cols:
+                   move c100-i to c100-out-start-ptr(c100-cidx)
+                end-if
 
                 *> search next , position
                 perform until c100-in-str(c100-instr-ptr:1) = ','
                            or c100-i > z400-out-len
-                  add 1 to c100-l         *> increse len 
+                  add 1 to c100-l         *> increse len
                   add 1 to c100-instr-ptr *> move foreward in raw line
                   add 1 to c100-i         *> move foreward in trimmed line
                 end-perform
@@ -956,7 +1611,9 @@
                 add 1 to c100-i          *> move foreward in trimmed line
 
                 *> remember len of column
-                move c100-l to c100-out-len(c100-cidx)
+                if c100-cidx <= :max-csv-cols:
+                   move c100-l to c100-out-len(c100-cidx)
+                end-if
 
                 *> next column
                 set c100-max-cidx to c100-cidx
@@ -1238,25 +1895,25 @@
        z100-search-node-by-name-proc section.
            set nidx to 1
            move 0 to z100-res-node-subscript
-           move 0 to z100-i
+           move 1 to z100-i
            search graph-nodes VARYING z100-i
               at end
                  move :err01-invalid-node-name: to prog-status
-              when graph-node-name(nidx) = z100-search-nd-nme 
+              when graph-node-name(nidx) = z100-search-nd-nme
                  move graph-node-id(nidx) to z100-res-node-id
-                 compute z100-res-node-subscript = z100-i + 1
+                 compute z100-res-node-subscript = z100-i
                  set z100-res-node-idx to nidx
            end-search
            continue.
        z200-search-node-by-id-proc section.
            set nidx to 1
            move 0 to z200-res-node-subscript
-           move 0 to z200-i
-           search graph-nodes VARYING z100-i
+           move 1 to z200-i
+           search graph-nodes VARYING z200-i
               at end
                  move :err-invalid-node-id: to prog-status
-              when graph-node-id(nidx) = z200-search-nd-id 
-                 compute z200-res-node-subscript = z200-i + 1
+              when graph-node-id(nidx) = z200-search-nd-id
+                 compute z200-res-node-subscript = z200-i
                  set z200-res-node-idx to nidx
            end-search
            continue.
